@@ -28,6 +28,41 @@
            SELECT OPTIONAL OUTPUTFILE ASSIGN TO 'output.txt'
                ORGANIZATION IS BINARY SEQUENTIAL
                FILE STATUS IS OUTPUT-FILE-STATUS.
+           SELECT OPTIONAL TIELOGFILE ASSIGN TO './tie-audit.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TIELOG-FILE-STATUS.
+           SELECT OPTIONAL UNFILLEDFILE
+               ASSIGN TO './unfilled-courses.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS UNFILLED-FILE-STATUS.
+           SELECT OPTIONAL REJECTFILE
+               ASSIGN TO './reject-report.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REJECT-FILE-STATUS.
+           SELECT OPTIONAL CHECKPOINTFILE
+               ASSIGN TO './checkpoint.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
+           SELECT OPTIONAL REPORTFILE
+               ASSIGN TO './ranking-report.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+           SELECT OPTIONAL WEIGHTSFILE
+               ASSIGN TO './weights.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WEIGHTS-FILE-STATUS.
+           SELECT OPTIONAL WORKLOADFILE
+               ASSIGN TO './workload-report.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WORKLOAD-FILE-STATUS.
+           SELECT OPTIONAL SKILLCODEFILE
+               ASSIGN TO './skill-codes.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SKILLCODE-FILE-STATUS.
+           SELECT OPTIONAL SKILLREPORTFILE
+               ASSIGN TO './unknown-skills.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SKILLREPORT-FILE-STATUS.
       *****************************************************************
        DATA DIVISION.
        FILE SECTION.
@@ -38,6 +73,7 @@
            OCCURS 3 TIMES VALUES SPACES.
            05 OPTIONAL-SKILLS      PIC X(15)
            OCCURS 5 TIMES VALUES SPACES.
+           05 TAS-NEEDED           PIC 9       VALUES 3.
        
        FD CANDIDATEFILE.
        01 CANDIDATE-DETAILS.
@@ -51,11 +87,44 @@
        01 OUTPUT-DETAILS.
            05 COURSE-CODE-OUTPUT   PIC X(5).
            05 RANK-CANDIDATES.
-              10 RANK1            PIC X(11).
-              10 RANK2            PIC X(11).
-              10 RANK3            PIC X(11).
+              10 RANK-CAND-OUT     PIC X(11)
+              OCCURS 5 TIMES.
            05 EOLC                 PIC X.
 
+       FD TIELOGFILE.
+       01 TIELOG-RECORD            PIC X(80).
+
+       FD UNFILLEDFILE.
+       01 UNFILLED-RECORD          PIC X(80).
+
+       FD REJECTFILE.
+       01 REJECT-RECORD            PIC X(80).
+
+       FD CHECKPOINTFILE.
+       01 CHECKPOINT-RECORD        PIC X(5).
+
+       FD REPORTFILE.
+       01 REPORT-RECORD            PIC X(120).
+
+       FD WEIGHTSFILE.
+       01 WEIGHTS-RECORD.
+           05 WT-BASE-SCORE        PIC 9V9.
+           05 WT-PREF-1            PIC 9V9.
+           05 WT-PREF-2            PIC 9V9.
+           05 WT-PREF-3            PIC 9V9.
+           05 WT-SKILL-MATCH       PIC 9V9.
+           05 WT-MAX-TA-SHIPS      PIC 9.
+           05 WT-WORKLOAD-SLOTS    PIC 9.
+
+       FD WORKLOADFILE.
+       01 WORKLOAD-RECORD          PIC X(100).
+
+       FD SKILLCODEFILE.
+       01 SKILLCODE-RECORD         PIC X(15).
+
+       FD SKILLREPORTFILE.
+       01 SKILLREPORT-RECORD       PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 INSTRUCTORFILE-CHECKER   PIC 9       VALUES 1.
        01 CANDIDATEFILE-CHECKER    PIC 9       VALUES 1.
@@ -64,27 +133,174 @@
        01 INSTRUCTOR-INFO.
            05 INST-FILE-STATUS     PIC 99.
        01 CANDIDATE-INFO.
-           05 CAND-FILE-STATUS     PIC 99.     
+           05 CAND-FILE-STATUS     PIC 99.
 
        01 OUTPUT-INFO.
            05 OUTPUT-FILE-STATUS   PIC 99.
            05 OUT-END-OF-LINE      PIC 9       VALUES 0.
 
+       01 TIELOG-INFO.
+           05 TIELOG-FILE-STATUS   PIC 99.
+
+       01 UNFILLED-INFO.
+           05 UNFILLED-FILE-STATUS PIC 99.
+
+       01 REJECT-INFO.
+           05 REJECT-FILE-STATUS   PIC 99.
+
+      *RESTART CHECKPOINT - REMEMBERS THE LAST COURSE-CODE FULLY
+      *RANKED SO A KILLED RUN CAN PICK UP WHERE IT LEFT OFF
+       01 CHECKPOINT-INFO.
+           05 CHECKPOINT-FILE-STATUS PIC 99.
+       01 LAST-CHECKPOINT-COURSE   PIC X(5)    VALUES SPACES.
+       01 SKIPPING-FLAG            PIC X       VALUES 'N'.
+           88 SKIPPING-TO-CHECKPOINT   VALUE 'Y'.
+      *TRUE LAST COURSE-CODE-OUTPUT ON DISK, PEEKED FROM OUTPUTFILE BY
+      *CHECKPOINT-OUTPUT-PEEK-PARAGRAPH - SEE THAT PARAGRAPH
+       01 LAST-OUTPUT-COURSE       PIC X(5)    VALUES SPACES.
+
+      *HUMAN-READABLE CSV REPORT ALONGSIDE THE RAW OUTPUTFILE
+       01 REPORT-INFO.
+           05 REPORT-FILE-STATUS   PIC 99.
+       01 REPORT-LINE              PIC X(120)  VALUES SPACES.
+       01 REPORT-LINE-PTR          PIC 9(03)   VALUES 1.
+       01 REPORT-SLOT-INDEX        PIC 9       VALUES ZERO.
+       01 REPORT-SCORE-ED          PIC 99.9.
+
+      *SCORING WEIGHTS - DEFAULTED HERE TO THE VALUES THIS PROGRAM HAS
+      *ALWAYS USED, OVERRIDDEN BY LOAD-WEIGHTS-PARAGRAPH IF weights.txt
+      *IS PRESENT AT STARTUP
+       01 WEIGHTS-INFO.
+           05 WEIGHTS-FILE-STATUS  PIC 99.
+       01 SCORE-WEIGHTS.
+           05 BASE-SCORE-WEIGHT    PIC 9V9     VALUES 1.0.
+           05 PREF-WEIGHT-1        PIC 9V9     VALUES 1.5.
+           05 PREF-WEIGHT-2        PIC 9V9     VALUES 1.0.
+           05 PREF-WEIGHT-3        PIC 9V9     VALUES 0.5.
+           05 SKILL-MATCH-WEIGHT   PIC 9V9     VALUES 1.0.
+
+      *CROSS-COURSE TA WORKLOAD CAP - FLAGS A CANDIDATE-ID THAT COMES
+      *OUT RANKED IN THE TOP WORKLOAD-TOP-SLOTS SLOTS FOR MORE THAN
+      *MAX-TA-SHIPS COURSES ACROSS THE WHOLE RUN. DEFAULTED HERE,
+      *OVERRIDDEN BY LOAD-WEIGHTS-PARAGRAPH IF weights.txt IS PRESENT
+      *AND CARRIES THE TRAILING WT-MAX-TA-SHIPS/WT-WORKLOAD-SLOTS
+      *FIELDS
+       01 WORKLOAD-INFO.
+           05 WORKLOAD-FILE-STATUS PIC 99.
+       01 MAX-TA-SHIPS             PIC 9       VALUES 2.
+       01 WORKLOAD-TOP-SLOTS       PIC 9       VALUES 3.
+       01 CAND-WORKLOAD-COUNT      PIC 99
+           OCCURS 500 TIMES VALUES ZERO.
+       01 WORKLOAD-CAND-INDEX      PIC 999     VALUES ZERO.
+       01 WORKLOAD-SLOT-INDEX      PIC 9       VALUES ZERO.
+       01 WORKLOAD-LOOKUP-INDEX    PIC 999     VALUES ZERO.
+      *A RUN KILLED BETWEEN OUTPUTFILE'S WRITE FOR A COURSE AND THE
+      *CHECKPOINT WRITE THAT CONFIRMS IT LEAVES THAT COURSE UN-
+      *CHECKPOINTED. LOAD-CHECKPOINT-PARAGRAPH/CHECKPOINT-OUTPUT-PEEK-
+      *PARAGRAPH CLOSE THAT GAP AT THE SOURCE BY RESUMING PAST THE
+      *ORPHANED COURSE INSTEAD OF RE-RANKING IT, SO OUTPUTFILE,
+      *ranking-report.csv, unfilled-courses.txt AND tie-audit.txt ALL
+      *GET NO SECOND ROW FOR IT. WORKLOAD-READ-STEP-PARAGRAPH BELOW
+      *STILL COLLAPSES ADJACENT REPEATS OF THE SAME COURSE-CODE-OUTPUT
+      *AS A SECOND LINE OF DEFENSE FOR OUTPUTFILE ROWS WRITTEN BY ANY
+      *RUN OLDER THAN THIS FIX
+       01 WORKLOAD-PREV-COURSE     PIC X(5)    VALUES SPACES.
+
+      *MASTER SKILL-CODE REFERENCE FILE - CATCHES A TYPO'D SKILL CODE
+      *ON EITHER INSTRUCTORFILE OR CANDIDATEFILE BEFORE IT SILENTLY
+      *SCORES AS A NON-MATCH. VALIDATION ONLY RUNS WHEN THE MASTER
+      *FILE IS PRESENT, THE SAME "OPTIONAL - SKIP IF ABSENT" RULE
+      *WEIGHTSFILE FOLLOWS
+       01 SKILLCODE-INFO.
+           05 SKILLCODE-FILE-STATUS   PIC 99.
+       01 SKILLREPORT-INFO.
+           05 SKILLREPORT-FILE-STATUS PIC 99.
+       01 MAX-SKILL-CODES          PIC 999     VALUES 200.
+       01 SKILL-CODE-TABLE-COUNT   PIC 999     VALUES ZERO.
+       01 SKILL-CODE-TABLE.
+           05 SKILL-CODE-ENTRY     PIC X(15)
+           OCCURS 200 TIMES.
+       01 SKILL-CODE-LOADED-FLAG   PIC X       VALUES 'N'.
+           88 SKILL-CODES-LOADED       VALUE 'Y'.
+       01 SKILL-CODE-TO-CHECK      PIC X(15)   VALUES SPACES.
+       01 SKILL-FOUND-FLAG         PIC X       VALUES 'N'.
+           88 SKILL-FOUND               VALUE 'Y'.
+       01 SKILL-SEARCH-INDEX       PIC 999     VALUES ZERO.
+       01 SKILL-VAL-SUBSCRIPT      PIC 9       VALUES ZERO.
+
+      *COURSE CODES FROM INSTRUCTORFILE, USED TO VALIDATE PREFERRED
+      *COURSES ON CANDIDATE RECORDS BEFORE RANKING BEGINS
+       01 MAX-COURSES              PIC 999     VALUES 200.
+       01 COURSE-TABLE-COUNT       PIC 999     VALUES ZERO.
+       01 COURSE-CODE-TABLE.
+           05 COURSE-CODE-ENTRY    PIC X(5)
+           OCCURS 200 TIMES.
+
+       01 CAND-VAL-INDEX           PIC 999     VALUES ZERO.
+       01 CAND-DUP-INDEX           PIC 999     VALUES ZERO.
+       01 PREF-VAL-INDEX           PIC 9       VALUES ZERO.
+       01 COURSE-SEARCH-INDEX      PIC 999     VALUES ZERO.
+       01 COURSE-FOUND-FLAG        PIC X       VALUES 'N'.
+           88 COURSE-FOUND             VALUE 'Y'.
+
+       01 QUALIFIED-COUNT          PIC 999     VALUES ZERO.
+
+      *CANDIDATES ARE LOADED HERE ONCE AT STARTUP SO RANKING A COURSE
+      *NEVER HAS TO REREAD CANDIDATEFILE FROM DISK
+       01 MAX-CANDIDATES           PIC 999     VALUES 500.
+       01 CAND-TABLE-COUNT         PIC 999     VALUES ZERO.
+       01 CAND-READ-INDEX          PIC 999     VALUES ZERO.
+       01 CAND-TABLE.
+           05 CAND-TABLE-ENTRY OCCURS 500 TIMES.
+              10 CAND-TBL-ID       PIC X(11).
+              10 CAND-TBL-SKILL    PIC X(15)
+              OCCURS 8 TIMES.
+              10 CAND-TBL-PREF     PIC X(15)
+              OCCURS 3 TIMES.
+
+      *SET TO 'N' BY VALIDATE-PARAGRAPH FOR A BLANK OR DUPLICATE
+      *CANDIDATE-ID SO THE REJECTED RECORD IS REPORTED BUT NOT RANKED
+       01 CAND-VALID-FLAG          PIC X
+           OCCURS 500 TIMES VALUES 'Y'.
+           88 CAND-IS-VALID             VALUE 'Y'.
+
        01 SCORE-INDEX              PIC 99.
        01 SKILL-INDEX              PIC 9       VALUES ZERO.
 
        01 REQUIRED-SCORE           PIC 9       VALUES ZERO.
        01 SKILL-SCORE              PIC 9       VALUES ZERO.
        01 PREFF-SCORE              PIC 9V9     VALUES ZERO.
-       01 TOTAL-SCORE              PIC 9V9     VALUES ZERO.
-       
+      *WIDE ENOUGH TO HOLD BASE-SCORE-WEIGHT + (5 * SKILL-MATCH-WEIGHT)
+      *+ PREFF-SCORE EVEN AT THE WIDEST CONFIGURABLE WEIGHTS (9.9 EACH)
+      *SO A HEAVILY-WEIGHTED weights.txt CAN'T OVERFLOW A 9V9 TOTAL
+       01 TOTAL-SCORE              PIC 99V9    VALUES ZERO.
+
+       01 MAX-RANK-DEPTH           PIC 9       VALUES 5.
+
        01 RANK.
            05 RANK-CAND-ID         PIC X(11)
-           OCCURS 3 TIMES VALUES ZERO.
-           05 RANK-CAND-SCORE      PIC 9V9
-           OCCURS 3 TIMES VALUES ZERO.
+           OCCURS 5 TIMES VALUES ZERO.
+           05 RANK-CAND-SCORE      PIC 99V9
+           OCCURS 5 TIMES VALUES ZERO.
+           05 RANK-CAND-OPT-MATCH  PIC 9
+           OCCURS 5 TIMES VALUES ZERO.
+
+       01 RANK-SLOT-INDEX          PIC 9       VALUES ZERO.
+       01 RANK-SHIFT-INDEX         PIC 9       VALUES ZERO.
+       01 RESET-SLOT-INDEX         PIC 9       VALUES ZERO.
+       01 OUT-SLOT-INDEX           PIC 9       VALUES ZERO.
+       01 RANK-INSERT-FLAG         PIC X       VALUES 'N'.
+           88 RANK-SLOT-FOUND          VALUE 'Y'.
+       01 RANK-TIE-WON-FLAG        PIC X       VALUES 'N'.
+           88 RANK-TIE-WON              VALUE 'Y'.
+       01 RANK-DEPTH-WS            PIC 9       VALUES 3.
       *****************************************************************
        PROCEDURE DIVISION.
+      *GO STRAIGHT TO THE MAINLINE - THE PARAGRAPHS BELOW ARE ONLY
+      *MEANT TO RUN WHEN PERFORMED FROM MAIN-PARAGRAPH, NOT BY
+      *FALLING INTO THEM FROM THE TOP OF THE DIVISION. MAIN-PARAGRAPH
+      *ITSELF ENDS IN STOP RUN, SO CONTROL NEVER RETURNS HERE
+           PERFORM MAIN-PARAGRAPH.
 
       *TRY OPENING THE INSTRUCTOR FILE
        OPENING-TRIAL-INST-FILE.
@@ -116,37 +332,514 @@
                AT END
                    EXIT PARAGRAPH
                NOT AT END
-                   PERFORM RANKING-RESET-PARAGRAPH
-                   PERFORM READ-ONE-CAND-PARAGRAPH
-                   PERFORM RANK-ON-OUTPUT-PARAGRAPH
+                   IF COURSE-CODE NOT EQUAL SPACES
+                       IF SKIPPING-TO-CHECKPOINT
+                           PERFORM CHECKPOINT-SKIP-CHECK-PARAGRAPH
+                       ELSE
+                           PERFORM RANK-DEPTH-SET-PARAGRAPH
+                           PERFORM RANKING-RESET-PARAGRAPH
+                           MOVE ZERO TO QUALIFIED-COUNT
+                           PERFORM READ-ONE-CAND-PARAGRAPH
+                           PERFORM RANK-ON-OUTPUT-PARAGRAPH
+                           PERFORM WRITE-REPORT-PARAGRAPH
+                           PERFORM UNFILLED-CHECK-PARAGRAPH
+                           PERFORM WRITE-CHECKPOINT-PARAGRAPH
+                       END-IF
+                   END-IF
                    PERFORM READ-ONE-INST-PARAGRAPH
            END-READ.
+
+      *A CHECKPOINT WAS FOUND ON THIS RUN - SKIP COURSES ALREADY
+      *RANKED LAST TIME, RESUMING RIGHT AFTER THE CHECKPOINTED COURSE
+       CHECKPOINT-SKIP-CHECK-PARAGRAPH.
+           IF COURSE-CODE EQUAL LAST-CHECKPOINT-COURSE
+               MOVE 'N' TO SKIPPING-FLAG
+           END-IF.
+
+      *READ ANY CHECKPOINT LEFT BY A PRIOR, INCOMPLETE RUN
+       LOAD-CHECKPOINT-PARAGRAPH.
+           MOVE SPACES TO LAST-CHECKPOINT-COURSE.
+           MOVE 'N' TO SKIPPING-FLAG.
+           OPEN INPUT CHECKPOINTFILE.
+           IF CHECKPOINT-FILE-STATUS EQUAL 00
+               READ CHECKPOINTFILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CHECKPOINT-RECORD NOT EQUAL SPACES
+                           MOVE CHECKPOINT-RECORD
+                               TO LAST-CHECKPOINT-COURSE
+                           MOVE 'Y' TO SKIPPING-FLAG
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINTFILE
+           END-IF.
+
+           IF SKIPPING-TO-CHECKPOINT
+               PERFORM CHECKPOINT-OUTPUT-PEEK-PARAGRAPH
+               IF LAST-OUTPUT-COURSE NOT EQUAL SPACES
+                   MOVE LAST-OUTPUT-COURSE TO LAST-CHECKPOINT-COURSE
+               END-IF
+           END-IF.
+
+      *THE PRIOR RUN MAY HAVE CRASHED AFTER WRITING OUTPUTFILE'S ROW
+      *FOR A COURSE BUT BEFORE CONFIRMING IT WITH A CHECKPOINT, SO
+      *checkpoint.txt CAN LAG ONE COURSE BEHIND WHAT'S ACTUALLY ON
+      *DISK. READ OUTPUTFILE THROUGH TO ITS TRUE LAST ROW HERE SO
+      *LOAD-CHECKPOINT-PARAGRAPH RESUMES PAST THAT ORPHANED COURSE
+      *TOO, RATHER THAN RE-RANKING IT AND DUPLICATING ITS ROW/LINE IN
+      *OUTPUTFILE, ranking-report.csv, unfilled-courses.txt AND
+      *tie-audit.txt
+       CHECKPOINT-OUTPUT-PEEK-PARAGRAPH.
+           MOVE SPACES TO LAST-OUTPUT-COURSE.
+           OPEN INPUT OUTPUTFILE.
+           PERFORM CHECKPOINT-OUTPUT-PEEK-STEP-PARAGRAPH.
+           CLOSE OUTPUTFILE.
+
+      *THIS WILL REPEAT UNTIL OUTPUTFILE IS EXHAUSTED, LEAVING
+      *LAST-OUTPUT-COURSE HOLDING THE FINAL ROW'S COURSE-CODE-OUTPUT
+       CHECKPOINT-OUTPUT-PEEK-STEP-PARAGRAPH.
+           READ OUTPUTFILE
+               AT END
+                   EXIT PARAGRAPH
+               NOT AT END
+                   MOVE COURSE-CODE-OUTPUT TO LAST-OUTPUT-COURSE
+                   PERFORM CHECKPOINT-OUTPUT-PEEK-STEP-PARAGRAPH
+           END-READ.
+
+      *RECORD THE COURSE JUST RANKED AS THE NEW RESTART POINT
+       WRITE-CHECKPOINT-PARAGRAPH.
+           OPEN OUTPUT CHECKPOINTFILE.
+           MOVE COURSE-CODE TO CHECKPOINT-RECORD.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINTFILE.
+
+      *THE RUN FINISHED EVERY INSTRUCTOR RECORD - CLEAR THE CHECKPOINT
+      *SO THE NEXT RUN STARTS FROM THE BEGINNING AGAIN
+       CLEAR-CHECKPOINT-PARAGRAPH.
+           OPEN OUTPUT CHECKPOINTFILE.
+           MOVE SPACES TO CHECKPOINT-RECORD.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINTFILE.
+
+      *IF FEWER QUALIFIED CANDIDATES TURNED UP THAN THIS COURSE NEEDS,
+      *RECORD THE SHORTFALL ON THE EXCEPTION REPORT
+       UNFILLED-CHECK-PARAGRAPH.
+           IF QUALIFIED-COUNT LESS THAN RANK-DEPTH-WS
+               MOVE SPACES TO UNFILLED-RECORD
+               STRING 'COURSE ' COURSE-CODE ' NEEDS '
+                   RANK-DEPTH-WS ' TA(S), ONLY ' QUALIFIED-COUNT
+                   ' QUALIFIED CANDIDATE(S) FOUND'
+                   DELIMITED BY SIZE INTO UNFILLED-RECORD
+               WRITE UNFILLED-RECORD
+           END-IF.
+
+      *TAS-NEEDED DRIVES HOW MANY RANK SLOTS THIS COURSE USES - FALL
+      *BACK TO 3 WHEN THE FIELD IS BLANK, ZERO, OR OUT OF RANGE
+       RANK-DEPTH-SET-PARAGRAPH.
+           MOVE 3 TO RANK-DEPTH-WS.
+           IF TAS-NEEDED IS NUMERIC
+               AND TAS-NEEDED GREATER THAN ZERO
+               AND TAS-NEEDED NOT GREATER THAN MAX-RANK-DEPTH
+               MOVE TAS-NEEDED TO RANK-DEPTH-WS
+           END-IF.
       
-      *READ EACH CANDIDATES, CALCULATE SCORE AND RANK THEM UNTIL EOF
+      *SCORE EACH CANDIDATE ALREADY HELD IN CAND-TABLE AND RANK THEM
        READ-ONE-CAND-PARAGRAPH.
+           MOVE 1 TO CAND-READ-INDEX.
+           PERFORM CAND-TABLE-STEP-PARAGRAPH.
+
+      *THIS WILL REPEAT CAND-TABLE-COUNT TIMES (ONE PASS OVER THE
+      *IN-MEMORY CANDIDATE TABLE FOR THIS COURSE)
+       CAND-TABLE-STEP-PARAGRAPH.
+           IF CAND-READ-INDEX GREATER THAN CAND-TABLE-COUNT
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF CAND-IS-VALID(CAND-READ-INDEX)
+               MOVE CAND-TABLE-ENTRY(CAND-READ-INDEX)
+                   TO CANDIDATE-DETAILS
+               PERFORM REQ-SCORE-CALC-PARAGRAPH
+               IF REQUIRED-SCORE EQUAL 3 THEN
+                   COMPUTE QUALIFIED-COUNT = QUALIFIED-COUNT + 1
+                   PERFORM TOTAL-SCORE-CALC-PARAGRAPH
+                   PERFORM RANK-UPDATE-PARAGRAPH
+               END-IF
+           END-IF.
+
+           COMPUTE CAND-READ-INDEX = CAND-READ-INDEX + 1.
+           PERFORM CAND-TABLE-STEP-PARAGRAPH.
+
+      *LOAD CANDIDATEFILE INTO CAND-TABLE ONCE, AT THE START OF THE RUN
+       LOAD-CANDIDATES-PARAGRAPH.
+           MOVE ZERO TO CAND-TABLE-COUNT.
            OPEN INPUT CANDIDATEFILE.
+           PERFORM LOAD-CAND-STEP-PARAGRAPH.
+           CLOSE CANDIDATEFILE.
+
+      *THIS WILL REPEAT UNTIL CANDIDATEFILE IS EXHAUSTED. A RECORD
+      *ARRIVING ONCE THE TABLE IS ALREADY AT MAX-CANDIDATES IS LOGGED
+      *TO REJECTFILE INSTEAD OF BEING SILENTLY DROPPED
+       LOAD-CAND-STEP-PARAGRAPH.
            READ CANDIDATEFILE
                AT END
                    EXIT PARAGRAPH
                NOT AT END
-                   PERFORM REQ-SCORE-CALC-PARAGRAPH
-                   IF REQUIRED-SCORE EQUAL 3 THEN
-                       PERFORM TOTAL-SCORE-CALC-PARAGRAPH
-                       PERFORM RANK-UPDATE-PARAGRAPH
+                   IF CAND-TABLE-COUNT LESS THAN MAX-CANDIDATES
+                       COMPUTE CAND-TABLE-COUNT = CAND-TABLE-COUNT + 1
+                       MOVE CANDIDATE-DETAILS TO
+                           CAND-TABLE-ENTRY(CAND-TABLE-COUNT)
+                   ELSE
+                       MOVE SPACES TO REJECT-RECORD
+                       STRING 'CANDIDATE ' CANDIDATE-ID
+                           ' REJECTED: CAND-TABLE FULL AT '
+                           MAX-CANDIDATES ' ENTRIES'
+                           DELIMITED BY SIZE INTO REJECT-RECORD
+                       WRITE REJECT-RECORD
                    END-IF
-      
-                   PERFORM READ-ONE-CAND-PARAGRAPH
-           END-READ. 
-           CLOSE CANDIDATEFILE.
+                   PERFORM LOAD-CAND-STEP-PARAGRAPH
+           END-READ.
+
+      *SCORING WEIGHTS ARE READ FROM AN EXTERNAL FILE ONCE, AT THE
+      *START OF THE RUN, SO THE HIRING COMMITTEE CAN RETUNE THE
+      *RANKING FORMULA WITHOUT A RECOMPILE - IF weights.txt IS ABSENT
+      *THE VALUES SCORE-WEIGHTS WAS INITIALIZED WITH ABOVE STAND.
+      *A SHORT OR MALFORMED LINE LEAVES ITS TRAILING WT-* SUBFIELDS
+      *SPACE-FILLED, SO EACH ONE IS NUMERIC-CHECKED BEFORE IT IS
+      *TRUSTED - A FIELD THAT FAILS THE CHECK KEEPS ITS BUILT-IN
+      *DEFAULT, THE SAME WAY RANK-DEPTH-SET-PARAGRAPH FALLS BACK
+      *WHEN TAS-NEEDED IS BAD
+       LOAD-WEIGHTS-PARAGRAPH.
+           OPEN INPUT WEIGHTSFILE.
+           IF WEIGHTS-FILE-STATUS EQUAL 00 THEN
+               READ WEIGHTSFILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF WT-BASE-SCORE IS NUMERIC
+                           MOVE WT-BASE-SCORE TO BASE-SCORE-WEIGHT
+                       END-IF
+                       IF WT-PREF-1 IS NUMERIC
+                           MOVE WT-PREF-1 TO PREF-WEIGHT-1
+                       END-IF
+                       IF WT-PREF-2 IS NUMERIC
+                           MOVE WT-PREF-2 TO PREF-WEIGHT-2
+                       END-IF
+                       IF WT-PREF-3 IS NUMERIC
+                           MOVE WT-PREF-3 TO PREF-WEIGHT-3
+                       END-IF
+                       IF WT-SKILL-MATCH IS NUMERIC
+                           MOVE WT-SKILL-MATCH TO SKILL-MATCH-WEIGHT
+                       END-IF
+                       IF WT-MAX-TA-SHIPS IS NUMERIC
+                           AND WT-MAX-TA-SHIPS GREATER THAN ZERO
+                           MOVE WT-MAX-TA-SHIPS TO MAX-TA-SHIPS
+                       END-IF
+                       IF WT-WORKLOAD-SLOTS IS NUMERIC
+                           AND WT-WORKLOAD-SLOTS GREATER THAN ZERO
+                           MOVE WT-WORKLOAD-SLOTS TO WORKLOAD-TOP-SLOTS
+                       END-IF
+               END-READ
+               CLOSE WEIGHTSFILE
+           END-IF.
+
+      *VALIDATE INSTRUCTOR AND CANDIDATE DATA BEFORE RANKING BEGINS -
+      *BAD RECORDS ARE LOGGED TO REJECTFILE INSTEAD OF SILENTLY
+      *POISONING SCORES
+       VALIDATE-PARAGRAPH.
+           PERFORM LOAD-SKILL-CODE-TABLE-PARAGRAPH.
+           PERFORM LOAD-COURSE-TABLE-PARAGRAPH.
+           PERFORM VALIDATE-CANDIDATES-PARAGRAPH.
+
+      *LOAD THE MASTER SKILL-CODE LIST ONCE, IF ONE IS ON DISK
+       LOAD-SKILL-CODE-TABLE-PARAGRAPH.
+           MOVE ZERO TO SKILL-CODE-TABLE-COUNT.
+           MOVE 'N' TO SKILL-CODE-LOADED-FLAG.
+           OPEN INPUT SKILLCODEFILE.
+           IF SKILLCODE-FILE-STATUS EQUAL 00
+               MOVE 'Y' TO SKILL-CODE-LOADED-FLAG
+               PERFORM LOAD-SKILL-CODE-STEP-PARAGRAPH
+           END-IF.
+           CLOSE SKILLCODEFILE.
+
+      *THIS WILL REPEAT UNTIL SKILLCODEFILE IS EXHAUSTED. A CODE
+      *ARRIVING ONCE THE TABLE IS ALREADY AT MAX-SKILL-CODES IS LOGGED
+      *TO REJECTFILE INSTEAD OF BEING SILENTLY DROPPED
+       LOAD-SKILL-CODE-STEP-PARAGRAPH.
+           READ SKILLCODEFILE
+               AT END
+                   EXIT PARAGRAPH
+               NOT AT END
+                   IF SKILL-CODE-TABLE-COUNT LESS THAN MAX-SKILL-CODES
+                       COMPUTE SKILL-CODE-TABLE-COUNT =
+                           SKILL-CODE-TABLE-COUNT + 1
+                       MOVE SKILLCODE-RECORD TO
+                           SKILL-CODE-ENTRY(SKILL-CODE-TABLE-COUNT)
+                   ELSE
+                       MOVE SPACES TO REJECT-RECORD
+                       STRING 'SKILL CODE ' SKILLCODE-RECORD
+                           ' REJECTED: SKILL-CODE-TABLE FULL AT '
+                           MAX-SKILL-CODES ' ENTRIES'
+                           DELIMITED BY SIZE INTO REJECT-RECORD
+                       WRITE REJECT-RECORD
+                   END-IF
+                   PERFORM LOAD-SKILL-CODE-STEP-PARAGRAPH
+           END-READ.
+
+      *LOOK UP SKILL-CODE-TO-CHECK IN THE MASTER TABLE, SETTING
+      *SKILL-FOUND-FLAG
+       SKILL-CODE-LOOKUP-PARAGRAPH.
+           MOVE 'N' TO SKILL-FOUND-FLAG.
+           MOVE 1 TO SKILL-SEARCH-INDEX.
+           PERFORM SKILL-CODE-SEARCH-STEP-PARAGRAPH.
+
+      *THIS WILL REPEAT UNTIL A MATCH IS FOUND OR THE TABLE IS
+      *EXHAUSTED
+       SKILL-CODE-SEARCH-STEP-PARAGRAPH.
+           IF SKILL-SEARCH-INDEX GREATER THAN SKILL-CODE-TABLE-COUNT
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF SKILL-CODE-ENTRY(SKILL-SEARCH-INDEX) EQUAL
+               SKILL-CODE-TO-CHECK
+               MOVE 'Y' TO SKILL-FOUND-FLAG
+               EXIT PARAGRAPH
+           END-IF.
+
+           COMPUTE SKILL-SEARCH-INDEX = SKILL-SEARCH-INDEX + 1.
+           PERFORM SKILL-CODE-SEARCH-STEP-PARAGRAPH.
+
+      *CHECK THIS INSTRUCTOR RECORD'S REQUIRED-SKILLS AND
+      *OPTIONAL-SKILLS AGAINST THE MASTER SKILL-CODE TABLE
+       VALIDATE-INST-SKILLS-PARAGRAPH.
+           MOVE 1 TO SKILL-VAL-SUBSCRIPT.
+           PERFORM VALIDATE-REQ-SKILL-STEP-PARAGRAPH.
+           MOVE 1 TO SKILL-VAL-SUBSCRIPT.
+           PERFORM VALIDATE-OPT-SKILL-STEP-PARAGRAPH.
+
+      *THIS WILL REPEAT 3 TIMES (NUMBER OF REQUIRED SKILLS)
+       VALIDATE-REQ-SKILL-STEP-PARAGRAPH.
+           IF SKILL-VAL-SUBSCRIPT GREATER THAN 3
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF REQUIRED-SKILLS(SKILL-VAL-SUBSCRIPT) NOT EQUAL SPACES
+               MOVE REQUIRED-SKILLS(SKILL-VAL-SUBSCRIPT)
+                   TO SKILL-CODE-TO-CHECK
+               PERFORM SKILL-CODE-LOOKUP-PARAGRAPH
+               IF NOT SKILL-FOUND
+                   MOVE SPACES TO SKILLREPORT-RECORD
+                   STRING 'COURSE ' COURSE-CODE
+                       ' REQUIRED-SKILLS UNKNOWN CODE: '
+                       REQUIRED-SKILLS(SKILL-VAL-SUBSCRIPT)
+                       DELIMITED BY SIZE INTO SKILLREPORT-RECORD
+                   WRITE SKILLREPORT-RECORD
+               END-IF
+           END-IF.
+
+           COMPUTE SKILL-VAL-SUBSCRIPT = SKILL-VAL-SUBSCRIPT + 1.
+           PERFORM VALIDATE-REQ-SKILL-STEP-PARAGRAPH.
+
+      *THIS WILL REPEAT 5 TIMES (NUMBER OF OPTIONAL SKILLS)
+       VALIDATE-OPT-SKILL-STEP-PARAGRAPH.
+           IF SKILL-VAL-SUBSCRIPT GREATER THAN 5
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF OPTIONAL-SKILLS(SKILL-VAL-SUBSCRIPT) NOT EQUAL SPACES
+               MOVE OPTIONAL-SKILLS(SKILL-VAL-SUBSCRIPT)
+                   TO SKILL-CODE-TO-CHECK
+               PERFORM SKILL-CODE-LOOKUP-PARAGRAPH
+               IF NOT SKILL-FOUND
+                   MOVE SPACES TO SKILLREPORT-RECORD
+                   STRING 'COURSE ' COURSE-CODE
+                       ' OPTIONAL-SKILLS UNKNOWN CODE: '
+                       OPTIONAL-SKILLS(SKILL-VAL-SUBSCRIPT)
+                       DELIMITED BY SIZE INTO SKILLREPORT-RECORD
+                   WRITE SKILLREPORT-RECORD
+               END-IF
+           END-IF.
+
+           COMPUTE SKILL-VAL-SUBSCRIPT = SKILL-VAL-SUBSCRIPT + 1.
+           PERFORM VALIDATE-OPT-SKILL-STEP-PARAGRAPH.
+
+      *CHECK ONE CANDIDATE TABLE ENTRY'S CANDIDATE-SKILLS AGAINST THE
+      *MASTER SKILL-CODE TABLE
+       VALIDATE-CAND-SKILL-STEP-PARAGRAPH.
+           IF SKILL-VAL-SUBSCRIPT GREATER THAN 8
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF CAND-TBL-SKILL(CAND-VAL-INDEX, SKILL-VAL-SUBSCRIPT)
+               NOT EQUAL SPACES
+               MOVE CAND-TBL-SKILL(CAND-VAL-INDEX, SKILL-VAL-SUBSCRIPT)
+                   TO SKILL-CODE-TO-CHECK
+               PERFORM SKILL-CODE-LOOKUP-PARAGRAPH
+               IF NOT SKILL-FOUND
+                   MOVE SPACES TO SKILLREPORT-RECORD
+                   STRING 'CANDIDATE ' CAND-TBL-ID(CAND-VAL-INDEX)
+                       ' CANDIDATE-SKILLS UNKNOWN CODE: '
+                       CAND-TBL-SKILL(CAND-VAL-INDEX,
+                           SKILL-VAL-SUBSCRIPT)
+                       DELIMITED BY SIZE INTO SKILLREPORT-RECORD
+                   WRITE SKILLREPORT-RECORD
+               END-IF
+           END-IF.
+
+           COMPUTE SKILL-VAL-SUBSCRIPT = SKILL-VAL-SUBSCRIPT + 1.
+           PERFORM VALIDATE-CAND-SKILL-STEP-PARAGRAPH.
+
+      *READ INSTRUCTORFILE ONCE UP FRONT TO COLLECT THE VALID COURSE
+      *CODES AND REJECT ANY INSTRUCTOR RECORD WITH A BLANK COURSE-CODE
+       LOAD-COURSE-TABLE-PARAGRAPH.
+           MOVE ZERO TO COURSE-TABLE-COUNT.
+           OPEN INPUT INSTRUCTORFILE.
+           PERFORM LOAD-COURSE-STEP-PARAGRAPH.
+           CLOSE INSTRUCTORFILE.
+
+      *THIS WILL REPEAT UNTIL INSTRUCTORFILE IS EXHAUSTED
+       LOAD-COURSE-STEP-PARAGRAPH.
+           READ INSTRUCTORFILE
+               AT END
+                   EXIT PARAGRAPH
+               NOT AT END
+                   IF COURSE-CODE EQUAL SPACES
+                       MOVE SPACES TO REJECT-RECORD
+                       STRING 'INSTRUCTOR RECORD REJECTED: BLANK '
+                           'COURSE-CODE'
+                           DELIMITED BY SIZE INTO REJECT-RECORD
+                       WRITE REJECT-RECORD
+                   ELSE
+                       IF COURSE-TABLE-COUNT LESS THAN MAX-COURSES
+                           COMPUTE COURSE-TABLE-COUNT =
+                               COURSE-TABLE-COUNT + 1
+                           MOVE COURSE-CODE TO
+                               COURSE-CODE-ENTRY(COURSE-TABLE-COUNT)
+                       ELSE
+                           MOVE SPACES TO REJECT-RECORD
+                           STRING 'COURSE ' COURSE-CODE
+                               ' REJECTED: COURSE-CODE-TABLE FULL AT '
+                               MAX-COURSES ' ENTRIES'
+                               DELIMITED BY SIZE INTO REJECT-RECORD
+                           WRITE REJECT-RECORD
+                       END-IF
+                       IF SKILL-CODES-LOADED
+                           PERFORM VALIDATE-INST-SKILLS-PARAGRAPH
+                       END-IF
+                   END-IF
+                   PERFORM LOAD-COURSE-STEP-PARAGRAPH
+           END-READ.
+
+      *WALK THE IN-MEMORY CANDIDATE TABLE CHECKING EACH RECORD
+       VALIDATE-CANDIDATES-PARAGRAPH.
+           MOVE 1 TO CAND-VAL-INDEX.
+           PERFORM VALIDATE-CAND-STEP-PARAGRAPH.
+
+      *THIS WILL REPEAT CAND-TABLE-COUNT TIMES
+       VALIDATE-CAND-STEP-PARAGRAPH.
+           IF CAND-VAL-INDEX GREATER THAN CAND-TABLE-COUNT
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF CAND-TBL-ID(CAND-VAL-INDEX) EQUAL SPACES
+               MOVE 'N' TO CAND-VALID-FLAG(CAND-VAL-INDEX)
+               MOVE SPACES TO REJECT-RECORD
+               STRING 'CANDIDATE RECORD ' CAND-VAL-INDEX
+                   ' REJECTED: BLANK CANDIDATE-ID'
+                   DELIMITED BY SIZE INTO REJECT-RECORD
+               WRITE REJECT-RECORD
+           ELSE
+               MOVE 1 TO CAND-DUP-INDEX
+               PERFORM DUP-CHECK-STEP-PARAGRAPH
+           END-IF.
+
+           MOVE 1 TO PREF-VAL-INDEX.
+           PERFORM PREF-CHECK-STEP-PARAGRAPH.
+
+           IF SKILL-CODES-LOADED
+               MOVE 1 TO SKILL-VAL-SUBSCRIPT
+               PERFORM VALIDATE-CAND-SKILL-STEP-PARAGRAPH
+           END-IF.
+
+           COMPUTE CAND-VAL-INDEX = CAND-VAL-INDEX + 1.
+           PERFORM VALIDATE-CAND-STEP-PARAGRAPH.
+
+      *COMPARE THIS CANDIDATE AGAINST EVERY EARLIER TABLE ENTRY TO
+      *CATCH A DUPLICATE CANDIDATE-ID
+       DUP-CHECK-STEP-PARAGRAPH.
+           IF CAND-DUP-INDEX GREATER THAN OR EQUAL TO CAND-VAL-INDEX
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF CAND-IS-VALID(CAND-DUP-INDEX)
+               AND CAND-TBL-ID(CAND-DUP-INDEX) EQUAL
+                   CAND-TBL-ID(CAND-VAL-INDEX)
+               MOVE 'N' TO CAND-VALID-FLAG(CAND-VAL-INDEX)
+               MOVE SPACES TO REJECT-RECORD
+               STRING 'CANDIDATE ' CAND-TBL-ID(CAND-VAL-INDEX)
+                   ' REJECTED: DUPLICATE CANDIDATE-ID'
+                   DELIMITED BY SIZE INTO REJECT-RECORD
+               WRITE REJECT-RECORD
+           END-IF.
+
+           COMPUTE CAND-DUP-INDEX = CAND-DUP-INDEX + 1.
+           PERFORM DUP-CHECK-STEP-PARAGRAPH.
+
+      *CHECK EACH OF THIS CANDIDATE'S 3 PREFERRED COURSES AGAINST THE
+      *COURSE-CODE-TABLE LOADED FROM INSTRUCTORFILE
+       PREF-CHECK-STEP-PARAGRAPH.
+           IF PREF-VAL-INDEX GREATER THAN 3
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF CAND-TBL-PREF(CAND-VAL-INDEX, PREF-VAL-INDEX)
+               NOT EQUAL SPACES
+               MOVE 'N' TO COURSE-FOUND-FLAG
+               MOVE 1 TO COURSE-SEARCH-INDEX
+               PERFORM COURSE-SEARCH-STEP-PARAGRAPH
+               IF NOT COURSE-FOUND
+                   MOVE SPACES TO REJECT-RECORD
+                   STRING 'CANDIDATE ' CAND-TBL-ID(CAND-VAL-INDEX)
+                       ' REJECTED: UNKNOWN PREFERRED COURSE '
+                       CAND-TBL-PREF(CAND-VAL-INDEX, PREF-VAL-INDEX)
+                       DELIMITED BY SIZE INTO REJECT-RECORD
+                   WRITE REJECT-RECORD
+               END-IF
+           END-IF.
+
+           COMPUTE PREF-VAL-INDEX = PREF-VAL-INDEX + 1.
+           PERFORM PREF-CHECK-STEP-PARAGRAPH.
+
+      *THIS WILL REPEAT UNTIL A MATCH IS FOUND OR THE TABLE IS
+      *EXHAUSTED
+       COURSE-SEARCH-STEP-PARAGRAPH.
+           IF COURSE-SEARCH-INDEX GREATER THAN COURSE-TABLE-COUNT
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF COURSE-CODE-ENTRY(COURSE-SEARCH-INDEX) EQUAL
+               CAND-TBL-PREF(CAND-VAL-INDEX, PREF-VAL-INDEX)
+               MOVE 'Y' TO COURSE-FOUND-FLAG
+               EXIT PARAGRAPH
+           END-IF.
+
+           COMPUTE COURSE-SEARCH-INDEX = COURSE-SEARCH-INDEX + 1.
+           PERFORM COURSE-SEARCH-STEP-PARAGRAPH.
 
       *RESET RANKING
        RANKING-RESET-PARAGRAPH.
-           MOVE ZERO TO RANK-CAND-SCORE(1).
-           MOVE ZERO TO RANK-CAND-SCORE(2).
-           MOVE ZERO TO RANK-CAND-SCORE(3).
-           MOVE '0000000000' TO RANK-CAND-ID(1).
-           MOVE '0000000000' TO RANK-CAND-ID(2).
-           MOVE '0000000000' TO RANK-CAND-ID(3). 
+           MOVE 1 TO RESET-SLOT-INDEX.
+           PERFORM RESET-SLOT-STEP-PARAGRAPH.
+
+      *THIS WILL REPEAT MAX-RANK-DEPTH TIMES (ALL POSSIBLE RANK SLOTS)
+       RESET-SLOT-STEP-PARAGRAPH.
+           IF RESET-SLOT-INDEX NOT GREATER THAN MAX-RANK-DEPTH
+               MOVE ZERO TO RANK-CAND-SCORE(RESET-SLOT-INDEX)
+               MOVE ZERO TO RANK-CAND-OPT-MATCH(RESET-SLOT-INDEX)
+               MOVE '0000000000' TO RANK-CAND-ID(RESET-SLOT-INDEX)
+               COMPUTE RESET-SLOT-INDEX = RESET-SLOT-INDEX + 1
+               PERFORM RESET-SLOT-STEP-PARAGRAPH
+           END-IF.
 
       *RESET REQUIRED SCORE AND CALCULATE REQUIRED SCORE  
        REQ-SCORE-CALC-PARAGRAPH.
@@ -164,10 +857,14 @@
                PERFORM SCORE-INDEX-INCR-PARAGRAPH
             END-IF.
 
-      *THIS WILL REPEAT 8 TIMES (NUMBER OF CANDIDATE SKILLS) & COMPARE
+      *THIS WILL REPEAT 8 TIMES (NUMBER OF CANDIDATE SKILLS) & COMPARE.
+      *AN UNUSED REQUIRED-SKILLS SLOT IS BLANK, NOT AN ACTUAL SKILL, SO
+      *IT MUST NOT BE ALLOWED TO MATCH AN EQUALLY BLANK, UNUSED
+      *CANDIDATE-SKILLS SLOT
        REQ-SKILLS-COMP-PARAGRAPH.
            IF SKILL-INDEX LESS THAN 9 THEN
-               IF REQUIRED-SKILLS(SCORE-INDEX) 
+               IF REQUIRED-SKILLS(SCORE-INDEX) NOT EQUAL SPACES
+                   AND REQUIRED-SKILLS(SCORE-INDEX)
                    EQUAL CANDIDATE-SKILLS(SKILL-INDEX)
                    COMPUTE REQUIRED-SCORE = REQUIRED-SCORE + 1
                END-IF
@@ -176,13 +873,14 @@
                PERFORM REQ-SKILLS-COMP-PARAGRAPH
            END-IF.
 
-      *RESET SKILL SCORE AND CALCULATE SKILL SCORE 
+      *RESET SKILL SCORE AND CALCULATE SKILL SCORE
        SKILL-SCORE-CALC-PARAGRAPH.
+           MOVE 1 TO SCORE-INDEX.
            MOVE 1 TO SKILL-INDEX.
            MOVE 0 TO SKILL-SCORE.
            PERFORM SKL-SCR-IDX-INCR-PARAGRAPH.
 
-      *THIS WILL REPEAT 5 TIMES (NUMBER OF OPTIONAL SKILLS) 
+      *THIS WILL REPEAT 5 TIMES (NUMBER OF OPTIONAL SKILLS)
        SKL-SCR-IDX-INCR-PARAGRAPH.
            IF SCORE-INDEX LESS THAN 6 THEN
                MOVE 1 TO SKILL-INDEX
@@ -192,10 +890,14 @@
                PERFORM SKL-SCR-IDX-INCR-PARAGRAPH
            END-IF.
 
-      *THIS WILL REPEAT 8 TIMES (NUMBER OF CANDIDATE SKILLS) & COMPARE
+      *THIS WILL REPEAT 8 TIMES (NUMBER OF CANDIDATE SKILLS) & COMPARE.
+      *AN UNUSED OPTIONAL-SKILLS SLOT IS BLANK, NOT AN ACTUAL SKILL, SO
+      *IT MUST NOT BE ALLOWED TO MATCH AN EQUALLY BLANK, UNUSED
+      *CANDIDATE-SKILLS SLOT
        OPT-SKILLS-COMP-PARAGRAPH.
            IF SKILL-INDEX LESS THAN 9 THEN
-               IF OPTIONAL-SKILLS(SCORE-INDEX) 
+               IF OPTIONAL-SKILLS(SCORE-INDEX) NOT EQUAL SPACES
+                   AND OPTIONAL-SKILLS(SCORE-INDEX)
                    EQUAL CANDIDATE-SKILLS(SKILL-INDEX)
                    COMPUTE SKILL-SCORE = SKILL-SCORE + 1
                END-IF
@@ -204,72 +906,332 @@
                PERFORM OPT-SKILLS-COMP-PARAGRAPH
            END-IF.
 
-      *CALCULATE PREFERENCE SCORE 
+      *CALCULATE PREFERENCE SCORE - WEIGHTS COME FROM SCORE-WEIGHTS,
+      *LOADED BY LOAD-WEIGHTS-PARAGRAPH AT STARTUP
        PREF-SCORE-CALC-PARAGRAPH.
+           MOVE 0.0 TO PREFF-SCORE.
            IF COURSE-CODE EQUAL PREFERED-COURSE(1) THEN
-               MOVE 1.5 TO PREFF-SCORE
+               MOVE PREF-WEIGHT-1 TO PREFF-SCORE
            END-IF.
            IF COURSE-CODE EQUAL PREFERED-COURSE(2) THEN
-               MOVE 1.0 TO PREFF-SCORE
+               MOVE PREF-WEIGHT-2 TO PREFF-SCORE
            END-IF.
            IF COURSE-CODE EQUAL PREFERED-COURSE(3) THEN
-               MOVE 0.5 TO PREFF-SCORE
+               MOVE PREF-WEIGHT-3 TO PREFF-SCORE
            END-IF.
 
-      *CALCULATE TOTAL SCORE AND UPDATE RANK 
+      *CALCULATE TOTAL SCORE AND UPDATE RANK - BASE SCORE AND THE
+      *PER-OPTIONAL-SKILL WEIGHT ALSO COME FROM SCORE-WEIGHTS
        TOTAL-SCORE-CALC-PARAGRAPH.
            MOVE 0.0 TO TOTAL-SCORE.
            PERFORM SKILL-SCORE-CALC-PARAGRAPH.
            PERFORM PREF-SCORE-CALC-PARAGRAPH.
-           COMPUTE TOTAL-SCORE = 1 + SKILL-SCORE + PREFF-SCORE.
+           COMPUTE TOTAL-SCORE = BASE-SCORE-WEIGHT +
+               (SKILL-SCORE * SKILL-MATCH-WEIGHT) + PREFF-SCORE
+               ON SIZE ERROR
+                   DISPLAY 'TOTAL-SCORE OVERFLOW FOR COURSE '
+                       COURSE-CODE ' CANDIDATE ' CANDIDATE-ID
+                   MOVE 99.9 TO TOTAL-SCORE
+           END-COMPUTE.
 
-      *UPDATE RANK ACCORDING TO THE SCORE 
+      *UPDATE RANK ACCORDING TO THE SCORE, LOWEST SLOT NUMBER WINS TIES
+      *ONLY AFTER OPTIONAL-SKILLS MATCHES AND CANDIDATE-ID ARE CHECKED
        RANK-UPDATE-PARAGRAPH.
-           IF TOTAL-SCORE GREATER THAN RANK-CAND-SCORE(1) THEN
-               MOVE RANK-CAND-SCORE(2) TO RANK-CAND-SCORE(3)
-               MOVE RANK-CAND-ID(2) TO RANK-CAND-ID(3)
-               MOVE RANK-CAND-SCORE(1) TO RANK-CAND-SCORE(2)
-               MOVE RANK-CAND-ID(1) TO RANK-CAND-ID(2)
-               MOVE TOTAL-SCORE TO RANK-CAND-SCORE(1)
-               MOVE CANDIDATE-ID TO RANK-CAND-ID(1)
+           MOVE 1 TO RANK-SLOT-INDEX.
+           MOVE 'N' TO RANK-INSERT-FLAG.
+           PERFORM RANK-SLOT-CHECK-PARAGRAPH.
+
+      *WALK THE RANK SLOTS (RECURSIVELY) LOOKING FOR WHERE THIS
+      *CANDIDATE BELONGS, INCLUDING SCORE TIES
+       RANK-SLOT-CHECK-PARAGRAPH.
+           IF RANK-SLOT-INDEX GREATER THAN RANK-DEPTH-WS
+               OR RANK-SLOT-FOUND
                EXIT PARAGRAPH
            END-IF.
-       
-           IF TOTAL-SCORE GREATER THAN RANK-CAND-SCORE(2) THEN
-               MOVE RANK-CAND-SCORE(2) TO RANK-CAND-SCORE(3)
-               MOVE RANK-CAND-ID(2) TO RANK-CAND-ID(3)
-               MOVE TOTAL-SCORE TO RANK-CAND-SCORE(2)
-               MOVE CANDIDATE-ID TO RANK-CAND-ID(2)
+
+           IF TOTAL-SCORE GREATER THAN RANK-CAND-SCORE(RANK-SLOT-INDEX)
+               PERFORM RANK-SHIFT-DOWN-PARAGRAPH
+               PERFORM RANK-INSERT-HERE-PARAGRAPH
+               MOVE 'Y' TO RANK-INSERT-FLAG
                EXIT PARAGRAPH
            END-IF.
-           
-           IF TOTAL-SCORE GREATER THAN RANK-CAND-SCORE(3) THEN
-               MOVE TOTAL-SCORE TO RANK-CAND-SCORE(3)
-               MOVE CANDIDATE-ID TO RANK-CAND-ID(3)
-               EXIT PARAGRAPH
-                
+
+           IF TOTAL-SCORE EQUAL RANK-CAND-SCORE(RANK-SLOT-INDEX)
+               AND RANK-CAND-ID(RANK-SLOT-INDEX) NOT EQUAL
+                   '0000000000'
+               PERFORM RANK-TIE-RESOLVE-PARAGRAPH
+               IF RANK-SLOT-FOUND
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF.
+
+           COMPUTE RANK-SLOT-INDEX = RANK-SLOT-INDEX + 1.
+           PERFORM RANK-SLOT-CHECK-PARAGRAPH.
+
+      *TWO CANDIDATES LANDED ON THE SAME TOTAL-SCORE FOR THIS SLOT -
+      *BREAK THE TIE BY OPTIONAL-SKILLS MATCHES, THEN LOWEST
+      *CANDIDATE-ID, AND RECORD THE DECISION ON THE TIE AUDIT LOG
+       RANK-TIE-RESOLVE-PARAGRAPH.
+           MOVE 'N' TO RANK-TIE-WON-FLAG.
+           IF SKILL-SCORE GREATER THAN
+               RANK-CAND-OPT-MATCH(RANK-SLOT-INDEX)
+               MOVE 'Y' TO RANK-TIE-WON-FLAG
+           ELSE
+               IF SKILL-SCORE EQUAL
+                   RANK-CAND-OPT-MATCH(RANK-SLOT-INDEX)
+                   AND CANDIDATE-ID LESS THAN
+                       RANK-CAND-ID(RANK-SLOT-INDEX)
+                   MOVE 'Y' TO RANK-TIE-WON-FLAG
+               END-IF
+           END-IF.
+
+           PERFORM WRITE-TIE-LOG-PARAGRAPH.
+
+           IF RANK-TIE-WON
+               PERFORM RANK-SHIFT-DOWN-PARAGRAPH
+               PERFORM RANK-INSERT-HERE-PARAGRAPH
+               MOVE 'Y' TO RANK-INSERT-FLAG
+           END-IF.
+
+      *SHIFT SLOTS RANK-SLOT-INDEX THRU RANK-DEPTH-WS DOWN ONE PLACE
+      *TO MAKE ROOM FOR THE NEW CANDIDATE AT RANK-SLOT-INDEX
+       RANK-SHIFT-DOWN-PARAGRAPH.
+           MOVE RANK-DEPTH-WS TO RANK-SHIFT-INDEX.
+           PERFORM RANK-SHIFT-STEP-PARAGRAPH.
+
+       RANK-SHIFT-STEP-PARAGRAPH.
+           IF RANK-SHIFT-INDEX GREATER THAN RANK-SLOT-INDEX
+               MOVE RANK-CAND-SCORE(RANK-SHIFT-INDEX - 1)
+                   TO RANK-CAND-SCORE(RANK-SHIFT-INDEX)
+               MOVE RANK-CAND-ID(RANK-SHIFT-INDEX - 1)
+                   TO RANK-CAND-ID(RANK-SHIFT-INDEX)
+               MOVE RANK-CAND-OPT-MATCH(RANK-SHIFT-INDEX - 1)
+                   TO RANK-CAND-OPT-MATCH(RANK-SHIFT-INDEX)
+               COMPUTE RANK-SHIFT-INDEX = RANK-SHIFT-INDEX - 1
+               PERFORM RANK-SHIFT-STEP-PARAGRAPH
+           END-IF.
+
+      *DROP THE NEW CANDIDATE INTO THE SLOT RANK-SLOT-INDEX POINTS AT
+       RANK-INSERT-HERE-PARAGRAPH.
+           MOVE TOTAL-SCORE TO RANK-CAND-SCORE(RANK-SLOT-INDEX).
+           MOVE CANDIDATE-ID TO RANK-CAND-ID(RANK-SLOT-INDEX).
+           MOVE SKILL-SCORE TO RANK-CAND-OPT-MATCH(RANK-SLOT-INDEX).
+
+      *WRITE ONE LINE TO THE TIE AUDIT LOG SO A DISPUTED RANKING CAN
+      *BE EXPLAINED LATER
+       WRITE-TIE-LOG-PARAGRAPH.
+           MOVE SPACES TO TIELOG-RECORD.
+           IF RANK-TIE-WON
+               STRING 'TIE BROKEN FOR COURSE ' COURSE-CODE
+                   ' BETWEEN ' CANDIDATE-ID ' AND '
+                   RANK-CAND-ID(RANK-SLOT-INDEX)
+                   DELIMITED BY SIZE INTO TIELOG-RECORD
+           ELSE
+               STRING 'TIE BROKEN FOR COURSE ' COURSE-CODE
+                   ' BETWEEN ' RANK-CAND-ID(RANK-SLOT-INDEX)
+                   ' AND ' CANDIDATE-ID
+                   DELIMITED BY SIZE INTO TIELOG-RECORD
            END-IF.
+           WRITE TIELOG-RECORD.
 
       *COPY THE RESULT OF RANK TO OUTPUT FILE 
        RANK-ON-OUTPUT-PARAGRAPH.
            MOVE COURSE-CODE TO COURSE-CODE-OUTPUT.
-           MOVE RANK-CAND-ID(1) TO RANK1.
-           MOVE RANK-CAND-ID(2) TO RANK2.
-           MOVE RANK-CAND-ID(3) TO RANK3.
+           MOVE 1 TO OUT-SLOT-INDEX.
+           PERFORM COPY-RANK-TO-OUTPUT-PARAGRAPH.
            MOVE x'0a' to EOLC.
            WRITE OUTPUT-DETAILS.
 
+      *THIS WILL REPEAT MAX-RANK-DEPTH TIMES, COPYING THE RANKED
+      *CANDIDATE-IDS THIS COURSE ACTUALLY USES AND ZERO-FILLING THE
+      *REST OF THE OUTPUT SLOTS
+       COPY-RANK-TO-OUTPUT-PARAGRAPH.
+           IF OUT-SLOT-INDEX NOT GREATER THAN MAX-RANK-DEPTH
+               IF OUT-SLOT-INDEX NOT GREATER THAN RANK-DEPTH-WS
+                   MOVE RANK-CAND-ID(OUT-SLOT-INDEX)
+                       TO RANK-CAND-OUT(OUT-SLOT-INDEX)
+               ELSE
+                   MOVE '0000000000' TO RANK-CAND-OUT(OUT-SLOT-INDEX)
+               END-IF
+               COMPUTE OUT-SLOT-INDEX = OUT-SLOT-INDEX + 1
+               PERFORM COPY-RANK-TO-OUTPUT-PARAGRAPH
+           END-IF.
+
+      *WRITE THE COLUMN HEADERS FOR THE HUMAN-READABLE REPORT ONCE,
+      *AT THE START OF A FRESH RUN
+       WRITE-REPORT-HEADER-PARAGRAPH.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING 'COURSE'                DELIMITED BY SIZE
+                  ',RANK1 ID,RANK1 SCORE' DELIMITED BY SIZE
+                  ',RANK2 ID,RANK2 SCORE' DELIMITED BY SIZE
+                  ',RANK3 ID,RANK3 SCORE' DELIMITED BY SIZE
+                  ',RANK4 ID,RANK4 SCORE' DELIMITED BY SIZE
+                  ',RANK5 ID,RANK5 SCORE' DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           END-STRING.
+           WRITE REPORT-RECORD.
+
+      *WRITE ONE CSV ROW PER COURSE FOR THE HIRING COMMITTEE - SAME
+      *RANK TABLE RANK-ON-OUTPUT-PARAGRAPH JUST WROTE TO OUTPUTFILE,
+      *BUT WITH THE SCORE ALONGSIDE EACH CANDIDATE-ID AND HEADERS
+      *SO IT OPENS CLEANLY IN A SPREADSHEET
+       WRITE-REPORT-PARAGRAPH.
+           MOVE SPACES TO REPORT-LINE.
+           MOVE 1 TO REPORT-LINE-PTR.
+           STRING COURSE-CODE DELIMITED BY SIZE
+               INTO REPORT-LINE
+               WITH POINTER REPORT-LINE-PTR
+           END-STRING.
+           MOVE 1 TO REPORT-SLOT-INDEX.
+           PERFORM REPORT-ROW-STEP-PARAGRAPH.
+           MOVE REPORT-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+      *THIS WILL REPEAT MAX-RANK-DEPTH TIMES, APPENDING EACH RANKED
+      *CANDIDATE-ID/SCORE PAIR THIS COURSE ACTUALLY USES AND LEAVING
+      *THE REST OF THE COLUMNS BLANK
+       REPORT-ROW-STEP-PARAGRAPH.
+           IF REPORT-SLOT-INDEX NOT GREATER THAN MAX-RANK-DEPTH
+               IF REPORT-SLOT-INDEX NOT GREATER THAN RANK-DEPTH-WS
+                   MOVE RANK-CAND-SCORE(REPORT-SLOT-INDEX)
+                       TO REPORT-SCORE-ED
+                   STRING ',' DELIMITED BY SIZE
+                          RANK-CAND-ID(REPORT-SLOT-INDEX)
+                              DELIMITED BY SIZE
+                          ',' DELIMITED BY SIZE
+                          REPORT-SCORE-ED DELIMITED BY SIZE
+                       INTO REPORT-LINE
+                       WITH POINTER REPORT-LINE-PTR
+                   END-STRING
+               ELSE
+                   STRING ',,' DELIMITED BY SIZE
+                       INTO REPORT-LINE
+                       WITH POINTER REPORT-LINE-PTR
+                   END-STRING
+               END-IF
+               COMPUTE REPORT-SLOT-INDEX = REPORT-SLOT-INDEX + 1
+               PERFORM REPORT-ROW-STEP-PARAGRAPH
+           END-IF.
+
+      *POST-RANKING PASS OVER EVERY OUTPUT-DETAILS RECORD EVER WRITTEN
+      *(INCLUDING COURSES RANKED IN AN EARLIER, CHECKPOINT-RESUMED RUN)
+      *TO CATCH A CANDIDATE-ID OVER-ASSIGNED ACROSS COURSES
+       WORKLOAD-CHECK-PARAGRAPH.
+           OPEN INPUT OUTPUTFILE.
+           OPEN OUTPUT WORKLOADFILE.
+           MOVE SPACES TO WORKLOAD-PREV-COURSE.
+           PERFORM WORKLOAD-READ-STEP-PARAGRAPH.
+           CLOSE OUTPUTFILE.
+           MOVE 1 TO WORKLOAD-CAND-INDEX.
+           PERFORM WORKLOAD-REPORT-STEP-PARAGRAPH.
+           CLOSE WORKLOADFILE.
+
+      *THIS WILL REPEAT UNTIL OUTPUTFILE IS EXHAUSTED. A COURSE-CODE-
+      *OUTPUT REPEATING THE ONE JUST READ IS A CHECKPOINT-RESUME
+      *DUPLICATE (SEE WORKLOAD-PREV-COURSE ABOVE) AND IS SKIPPED
+      *RATHER THAN TALLIED A SECOND TIME
+       WORKLOAD-READ-STEP-PARAGRAPH.
+           READ OUTPUTFILE
+               AT END
+                   EXIT PARAGRAPH
+               NOT AT END
+                   IF COURSE-CODE-OUTPUT NOT EQUAL WORKLOAD-PREV-COURSE
+                       MOVE 1 TO WORKLOAD-SLOT-INDEX
+                       PERFORM WORKLOAD-TALLY-SLOT-PARAGRAPH
+                   END-IF
+                   MOVE COURSE-CODE-OUTPUT TO WORKLOAD-PREV-COURSE
+                   PERFORM WORKLOAD-READ-STEP-PARAGRAPH
+           END-READ.
+
+      *THIS WILL REPEAT WORKLOAD-TOP-SLOTS TIMES, TALLYING EACH
+      *CANDIDATE-ID THIS COURSE RANKED IN ITS TOP SLOTS
+       WORKLOAD-TALLY-SLOT-PARAGRAPH.
+           IF WORKLOAD-SLOT-INDEX NOT GREATER THAN WORKLOAD-TOP-SLOTS
+               IF RANK-CAND-OUT(WORKLOAD-SLOT-INDEX) NOT EQUAL
+                   '0000000000'
+                   AND RANK-CAND-OUT(WORKLOAD-SLOT-INDEX) NOT EQUAL
+                       SPACES
+                   MOVE 1 TO WORKLOAD-LOOKUP-INDEX
+                   PERFORM WORKLOAD-LOOKUP-STEP-PARAGRAPH
+               END-IF
+               COMPUTE WORKLOAD-SLOT-INDEX = WORKLOAD-SLOT-INDEX + 1
+               PERFORM WORKLOAD-TALLY-SLOT-PARAGRAPH
+           END-IF.
+
+      *FIND THIS CANDIDATE-ID IN CAND-TABLE AND BUMP ITS WORKLOAD COUNT
+       WORKLOAD-LOOKUP-STEP-PARAGRAPH.
+           IF WORKLOAD-LOOKUP-INDEX GREATER THAN CAND-TABLE-COUNT
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF CAND-TBL-ID(WORKLOAD-LOOKUP-INDEX) EQUAL
+               RANK-CAND-OUT(WORKLOAD-SLOT-INDEX)
+               COMPUTE CAND-WORKLOAD-COUNT(WORKLOAD-LOOKUP-INDEX) =
+                   CAND-WORKLOAD-COUNT(WORKLOAD-LOOKUP-INDEX) + 1
+               EXIT PARAGRAPH
+           END-IF.
+
+           COMPUTE WORKLOAD-LOOKUP-INDEX = WORKLOAD-LOOKUP-INDEX + 1.
+           PERFORM WORKLOAD-LOOKUP-STEP-PARAGRAPH.
+
+      *THIS WILL REPEAT CAND-TABLE-COUNT TIMES, LISTING ANYONE OVER
+      *THE MAX-TA-SHIPS CAP
+       WORKLOAD-REPORT-STEP-PARAGRAPH.
+           IF WORKLOAD-CAND-INDEX GREATER THAN CAND-TABLE-COUNT
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF CAND-WORKLOAD-COUNT(WORKLOAD-CAND-INDEX) GREATER THAN
+               MAX-TA-SHIPS
+               MOVE SPACES TO WORKLOAD-RECORD
+               STRING 'CANDIDATE ' CAND-TBL-ID(WORKLOAD-CAND-INDEX)
+                   ' RANKED IN THE TOP ' WORKLOAD-TOP-SLOTS
+                   ' FOR ' CAND-WORKLOAD-COUNT(WORKLOAD-CAND-INDEX)
+                   ' COURSES, OVER THE MAX-TA-SHIPS CAP OF '
+                   MAX-TA-SHIPS
+                   DELIMITED BY SIZE INTO WORKLOAD-RECORD
+               WRITE WORKLOAD-RECORD
+           END-IF.
+
+           COMPUTE WORKLOAD-CAND-INDEX = WORKLOAD-CAND-INDEX + 1.
+           PERFORM WORKLOAD-REPORT-STEP-PARAGRAPH.
+
        MAIN-PARAGRAPH.
            PERFORM OPENING-TRIAL-INST-FILE.
            PERFORM OPENING-TRIAL-CAND-FILE.
+           PERFORM LOAD-WEIGHTS-PARAGRAPH.
+
+           OPEN OUTPUT REJECTFILE.
+           OPEN OUTPUT SKILLREPORTFILE.
+           PERFORM LOAD-CANDIDATES-PARAGRAPH.
+           PERFORM VALIDATE-PARAGRAPH.
+           CLOSE REJECTFILE.
+           CLOSE SKILLREPORTFILE.
+
+           PERFORM LOAD-CHECKPOINT-PARAGRAPH.
 
            OPEN INPUT INSTRUCTORFILE.
-           OPEN OUTPUT OUTPUTFILE.
+           IF SKIPPING-TO-CHECKPOINT
+               OPEN EXTEND OUTPUTFILE
+               OPEN EXTEND TIELOGFILE
+               OPEN EXTEND UNFILLEDFILE
+               OPEN EXTEND REPORTFILE
+           ELSE
+               OPEN OUTPUT OUTPUTFILE
+               OPEN OUTPUT TIELOGFILE
+               OPEN OUTPUT UNFILLEDFILE
+               OPEN OUTPUT REPORTFILE
+               PERFORM WRITE-REPORT-HEADER-PARAGRAPH
+           END-IF.
            PERFORM READ-ONE-INST-PARAGRAPH.
 
            CLOSE OUTPUTFILE.
            CLOSE INSTRUCTORFILE.
-           
+           CLOSE TIELOGFILE.
+           CLOSE UNFILLEDFILE.
+           CLOSE REPORTFILE.
+           PERFORM WORKLOAD-CHECK-PARAGRAPH.
+           PERFORM CLEAR-CHECKPOINT-PARAGRAPH.
 
            STOP RUN.
        END PROGRAM TA-RANKING.
